@@ -5,7 +5,60 @@
 *> How to Compile: cobc -x -free -Wall cobol_nrecursive.cob
 *> How to use: enter any valid non-negative integer and program will
 *> output the approximation. The program will ask if you want to continue
-*> after each approximation. Enter "no" or "yes" in lowercase only.  
+*> after each approximation. Enter "no" or "yes" in lowercase only.
+*>
+*> modifications:
+*> - added batch mode: if MULT-INPUT.DAT is present it is read for a
+*>   sheet of first/second integer pairs instead of prompting at the
+*>   terminal, and every pair's product is written to MULT-REPORT.DAT
+*>   along with a grand total line.
+*> - s4 now flags an overflow on the 20-digit product/secondInt fields
+*>   instead of letting compute silently truncate a wrong answer.
+*> - added an optional trace mode that writes every halving/doubling
+*>   step to STANDARD-OUTPUT as a worked table.
+*> - swapped the final stop run for a goback so this program can also
+*>   be CALLed in-place from the driver menu, not just run standalone.
+*> - firstInt/secondInt are now staged through a raw field and
+*>   validated as numeric before use, re-prompting on blank or
+*>   non-numeric entry the way sqrtbabyex already re-prompts.
+*> - firstInt/secondInt can now stand for scaled decimal amounts:
+*>   the operator (or the batch sheet) supplies how many of the
+*>   digits typed are decimal places, and the product is rescaled
+*>   for display alongside the raw integer product.
+*> - added a printable multiplication table mode: given a base number
+*>   and a range of multipliers, s4 is driven once per multiplier and
+*>   the results are written to STANDARD-OUTPUT as a worked table.
+*> - ask-trace-mode/ask-table-mode now reset their switch to "no"
+*>   before prompting, so an earlier "yes" in the same CALLed session
+*>   is not still in effect after a later answer of "no".
+*> - the grand total in a batch report now accumulates each row's
+*>   descaled amount instead of its raw scaled-integer product, so
+*>   rows entered with different decimal-place counts add up in the
+*>   same units instead of being mixed.
+*> - decimal-place entries are now range-checked to 0-6, the range the
+*>   prompts themselves advertise, the same way table-get-end already
+*>   range-checks the ending multiplier; a batch row with an
+*>   out-of-range scale is flagged and left out of the grand total
+*>   instead of silently corrupting the scaled amount.
+*> - mult-in-eof-sw and grand-total are now reset at start-up, and
+*>   trace-sw/table-sw are now reset unconditionally there too instead
+*>   of only inside the paragraph that asks about them, so a second
+*>   CALL from the driver menu starts each of those clean rather than
+*>   inheriting whatever a previous call left behind.
+*> - an ON SIZE ERROR leaves the field it was computing into unchanged,
+*>   it does not store a truncated value, so s4 continuing to iterate
+*>   after an overflow was re-adding a stale, un-doubled secondInt on
+*>   every remaining pass instead of stopping on genuinely overflowed
+*>   data. s4 now stops as soon as an overflow is first detected, the
+*>   same way EXFUN's loop stops as soon as it converges, and the
+*>   overflow messages no longer claim the result was truncated.
+*> - disp-product/grand-total and the report pictures they feed were
+*>   only 14 integer digits wide, so a product over ~14 digits (well
+*>   within product's own 20-digit range) had its scaled figure and
+*>   the grand total it feeds silently corrupted with no warning.
+*>   widened all four to the same 20-digit range as product/firstInt/
+*>   secondInt so scaling can no longer lose digits that s4 itself was
+*>   built to carry.
 
 identification division.
 program-id. a4.
@@ -13,17 +66,140 @@ environment division.
 input-output section.
 file-control.
      select standard-output assign to display.
+     select mult-input assign to "MULT-INPUT.DAT"
+         organization is line sequential
+         file status is mult-in-status.
+     select mult-report assign to "MULT-REPORT.DAT"
+         organization is line sequential
+         file status is mult-report-status.
 data division.
 file section.
 fd standard-output.
-     01 out-line  picture x(80).
+     01 out-line  picture x(100).
+fd mult-input.
+     01 mult-input-record.
+         02 min-first        picture 9(20).
+         02 min-second       picture 9(20).
+         02 min-first-scale  picture 9(2).
+         02 min-second-scale picture 9(2).
+fd mult-report.
+     01 mult-report-line picture x(140).
 working-storage section.
 77 firstInt  picture 9(20).
 77 secondInt picture 9(20).
+77 first-raw  picture x(20).
+77 second-raw picture x(20).
+77 first-chk  picture x(20).
+77 second-chk picture x(20).
+77 scale-raw  picture x(20).
+77 scale-chk  picture x(20).
+77 first-scale  picture 9(2).
+77 second-scale picture 9(2).
+77 total-scale   picture 9(2).
+77 disp-product  picture 9(20)v9(6).
 77 product picture 9(20).
 77 remainVal picture 9(20).
 77 tempVal picture 9(20).
 77 userAns picture x(50).
+77 mult-in-status picture x(2).
+77 mult-report-status picture x(2).
+77 batch-sw picture x(1) value 'n'.
+    88 batch-mode value 'y'.
+77 mult-in-eof-sw picture x(1) value 'n'.
+    88 mult-in-eof value 'y'.
+77 grand-total picture 9(20)v9(6) value zero.
+77 overflow-sw picture x(1) value 'n'.
+    88 overflow-detected value 'y'.
+77 trace-sw picture x(1) value 'n'.
+    88 trace-mode value 'y'.
+77 table-sw picture x(1) value 'n'.
+    88 table-mode value 'y'.
+77 table-base picture 9(20).
+77 start-mult picture 9(20).
+77 end-mult   picture 9(20).
+77 table-mult picture 9(20).
+77 table-raw picture x(20).
+77 table-chk picture x(20).
+01 trace-heading.
+    02 filler picture x(2) value spaces.
+    02 filler picture x(9) value 'firstInt'.
+    02 filler picture x(14) value spaces.
+    02 filler picture x(10) value 'secondInt'.
+    02 filler picture x(13) value spaces.
+    02 filler picture x(9) value 'remainder'.
+    02 filler picture x(13) value spaces.
+    02 filler picture x(15) value 'running product'.
+01 trace-underline.
+    02 filler picture x(2) value spaces.
+    02 filler picture x(20) value '-------------------'.
+    02 filler picture x(3) value spaces.
+    02 filler picture x(20) value '-------------------'.
+    02 filler picture x(3) value spaces.
+    02 filler picture x(20) value '-------------------'.
+    02 filler picture x(3) value spaces.
+    02 filler picture x(20) value '-------------------'.
+01 trace-line.
+    02 filler picture x value space.
+    02 tr-first  picture z(19)9.
+    02 filler picture x(3) value spaces.
+    02 tr-second picture z(19)9.
+    02 filler picture x(3) value spaces.
+    02 tr-remain picture z(19)9.
+    02 filler picture x(3) value spaces.
+    02 tr-product picture z(19)9.
+01 trace-question.
+    02 filler picture x(50) value
+        'Would you like a step-by-step trace? (yes/no): '.
+01 table-question.
+    02 filler picture x(50) value
+        'Would you like a multiplication table? (yes/no): '.
+01 table-prompt-base.
+    02 filler picture x(50) value 'Enter the base number for the table: '.
+01 table-prompt-start.
+    02 filler picture x(50) value 'Enter the starting multiplier: '.
+01 table-prompt-end.
+    02 filler picture x(50) value 'Enter the ending multiplier: '.
+01 table-range-mess.
+    02 filler picture x(50) value
+        'Ending multiplier must not be less than the start.'.
+01 table-title.
+    02 filler picture x(9) value spaces.
+    02 filler picture x(21) value 'multiplication table'.
+01 table-underline.
+    02 filler picture x(30) value
+        '------------------------------'.
+01 table-col-heads.
+    02 filler picture x(3) value spaces.
+    02 filler picture x(10) value 'multiplier'.
+    02 filler picture x(10) value spaces.
+    02 filler picture x(7) value 'product'.
+01 table-underline-2.
+    02 filler picture x(3) value spaces.
+    02 filler picture x(10) value '----------'.
+    02 filler picture x(7) value spaces.
+    02 filler picture x(10) value '----------'.
+01 table-line.
+    02 filler picture x value space.
+    02 tbl-mult    picture z(19)9.
+    02 filler picture x(5) value spaces.
+    02 tbl-product picture z(19)9.
+01 mult-report-detail.
+    02 filler picture x value space.
+    02 mr-first  picture z(19)9.
+    02 filler picture x(3) value spaces.
+    02 mr-second picture z(19)9.
+    02 filler picture x(3) value spaces.
+    02 mr-product picture z(19)9.
+    02 filler picture x(1) value space.
+    02 mr-scaled picture z(19)9.9(6).
+    02 filler picture x(2) value spaces.
+    02 mr-scale picture zz9.
+    02 filler picture x(1) value space.
+    02 mr-warn picture x(30).
+01 mult-report-total.
+    02 filler picture x(28) value spaces.
+    02 filler picture x(13) value 'grand total: '.
+    02 mrt-total picture z(19)9.9(6).
 01 title-line.
     02 filler picture x(9) value spaces.
     02 filler picture x(26) value 'square root approximation'.
@@ -33,39 +209,289 @@ working-storage section.
     02 filler picture x(50) value 'Please enter a valid first integer: '.
 01 user-prompt2.
     02 filler picture x(50) value 'Please enter a valid second integer: '.
+01 user-prompt3.
+    02 filler picture x(50) value 'Decimal places in the first number (0-6): '.
+01 user-prompt4.
+    02 filler picture x(50) value 'Decimal places in the second number (0-6): '.
 01 user-question.
     02 filler picture x(40) value 'Would you like to continue? (yes/no): '.
 01 user-tryagain.
     02 filler picture x(20) value 'Please Try Again.'.
 
 procedure division.
+    move 'n' to mult-in-eof-sw.
+    move zero to grand-total.
+    move 'n' to trace-sw.
+    move 'n' to table-sw.
+
     open output standard-output.
+    perform open-mult-input.
+
+    if batch-mode
+        perform batch-mult-run
+        perform finish
+    else
+        *> introduction to program
+        write out-line from user-intro after advancing 1 line
+        perform ask-table-mode
+        if table-mode
+            perform table-run
+        else
+            perform ask-trace-mode
+            perform s1
+        end-if
+    end-if.
+
+    goback.
+
+ask-trace-mode.
+    move 'n' to trace-sw.
+    write out-line from trace-question after advancing 2 line.
+    accept userAns.
+    if userAns is equal to "yes"
+        set trace-mode to true
+    end-if.
+
+ask-table-mode.
+    move 'n' to table-sw.
+    write out-line from table-question after advancing 2 line.
+    accept userAns.
+    if userAns is equal to "yes"
+        set table-mode to true
+    end-if.
+
+table-get-base.
+    write out-line from table-prompt-base after advancing 1 line.
+    accept table-raw.
+    move table-raw to table-chk.
+    inspect table-chk replacing all space by zero.
+    if table-raw is equal to spaces or table-chk is not numeric
+        write out-line from user-tryagain after advancing 1 line
+        perform table-get-base
+    else
+        move table-raw to table-base
+    end-if.
+
+table-get-start.
+    write out-line from table-prompt-start after advancing 1 line.
+    accept table-raw.
+    move table-raw to table-chk.
+    inspect table-chk replacing all space by zero.
+    if table-raw is equal to spaces or table-chk is not numeric
+        write out-line from user-tryagain after advancing 1 line
+        perform table-get-start
+    else
+        move table-raw to start-mult
+    end-if.
+
+table-get-end.
+    write out-line from table-prompt-end after advancing 1 line.
+    accept table-raw.
+    move table-raw to table-chk.
+    inspect table-chk replacing all space by zero.
+    if table-raw is equal to spaces or table-chk is not numeric
+        write out-line from user-tryagain after advancing 1 line
+        perform table-get-end
+    else
+        move table-raw to end-mult
+        if end-mult is less than start-mult
+            write out-line from table-range-mess after advancing 1 line
+            perform table-get-end
+        end-if
+    end-if.
+
+table-run.
+    perform table-get-base.
+    perform table-get-start.
+    perform table-get-end.
+
+    write out-line from table-title after advancing 2 line.
+    write out-line from table-underline after advancing 1 line.
+    write out-line from table-col-heads after advancing 1 line.
+    write out-line from table-underline-2 after advancing 1 line.
+
+    move start-mult to table-mult.
+    perform table-row until table-mult is greater than end-mult.
+    perform finish.
+
+table-row.
+    move table-base to firstInt.
+    move table-mult to secondInt.
+    compute product = 0.
+    move 'n' to overflow-sw.
+
+    perform s4 until firstInt is less than 1 or overflow-detected.
+
+    move table-mult to tbl-mult.
+    move product to tbl-product.
+    write out-line from table-line after advancing 1 line.
+    if overflow-detected
+        display "*** OVERFLOW ON MULTIPLIER " table-mult " - CALCULATION STOPPED ***"
+    end-if.
+
+    add 1 to table-mult.
+
+open-mult-input.
+    *> a sheet of pairs queued up for a submitted job takes priority
+    *> over sitting at the terminal typing values in
+    open input mult-input.
+    if mult-in-status = "00"
+        set batch-mode to true
+    else
+        move 'n' to batch-sw
+    end-if.
+
+read-mult-record.
+    read mult-input
+        at end set mult-in-eof to true
+    end-read.
 
-    *> introduction to program
-    write out-line from user-intro after advancing 1 line.
+batch-mult-run.
+    open output mult-report.
+
+    perform read-mult-record.
+    perform batch-mult-calc until mult-in-eof.
+
+    move grand-total to mrt-total.
+    write mult-report-line from mult-report-total.
+
+    close mult-input.
+    close mult-report.
+
+batch-mult-calc.
+    move min-first  to firstInt.
+    move min-second to secondInt.
+    move min-first-scale  to first-scale.
+    move min-second-scale to second-scale.
+    compute product = 0.
+    move 'n' to overflow-sw.
+    move min-first  to mr-first.
+    move min-second to mr-second.
+
+    perform s4 until firstInt is less than 1 or overflow-detected.
+
+    move product to mr-product.
+    *> a batch sheet has no operator to reprompt, so a row whose
+    *> decimal-place count is outside the advertised 0-6 range is
+    *> flagged and left out of the totaled/scaled figures rather than
+    *> letting an oversized exponent corrupt the scaled amount
+    if first-scale is greater than 6 or second-scale is greater than 6
+        move zero to total-scale
+        move zero to disp-product
+        move disp-product to mr-scaled
+        move total-scale to mr-scale
+        move 'INVALID SCALE - NOT TOTALED' to mr-warn
+    else
+        compute total-scale = first-scale + second-scale
+        compute disp-product rounded = product / (10 ** total-scale)
+        move disp-product to mr-scaled
+        move total-scale to mr-scale
+        if overflow-detected
+            move 'OVERFLOW - CALCULATION STOPPED' to mr-warn
+        else
+            move spaces to mr-warn
+        end-if
+        add disp-product to grand-total
+    end-if.
+    write mult-report-line from mult-report-detail.
+
+    perform read-mult-record.
 
 s1.
     *> set values to 0
     compute product = 0.
     compute firstInt = 0.
     compute secondInt = 0.
+    compute total-scale = 0.
+    move 'n' to overflow-sw.
 
-    *> prompt the user for first input   
-    write out-line from user-prompt1 after advancing 2 line.
-    accept firstInt.
+    *> prompt the user for first and second input, validating each
+    perform s1-get-first.
+    perform s1-get-second.
+    perform s1-get-first-scale.
+    perform s1-get-second-scale.
+    compute total-scale = first-scale + second-scale.
 
-    *> prompt the user for the second input
-    write out-line from user-prompt2 after advancing 1 line. 
-    accept secondInt.
+    if trace-mode
+        write out-line from trace-heading after advancing 2 line
+        write out-line from trace-underline after advancing 1 line
+    end-if.
 
     *> perform the loop
-    perform s4 until firstInt is less than 1.
+    perform s4 until firstInt is less than 1 or overflow-detected.
     perform s2.
 
+s1-get-first.
+    write out-line from user-prompt1 after advancing 2 line.
+    accept first-raw.
+    *> trailing blanks left by accept fail the numeric class test
+    *> even when the typed digits are perfectly valid, so the check
+    *> is made against a working copy with those blanks zeroed out
+    move first-raw to first-chk.
+    inspect first-chk replacing all space by zero.
+    if first-raw is equal to spaces or first-chk is not numeric
+        write out-line from user-tryagain after advancing 1 line
+        perform s1-get-first
+    else
+        move first-raw to firstInt
+    end-if.
+
+s1-get-second.
+    write out-line from user-prompt2 after advancing 1 line.
+    accept second-raw.
+    move second-raw to second-chk.
+    inspect second-chk replacing all space by zero.
+    if second-raw is equal to spaces or second-chk is not numeric
+        write out-line from user-tryagain after advancing 1 line
+        perform s1-get-second
+    else
+        move second-raw to secondInt
+    end-if.
+
+s1-get-first-scale.
+    write out-line from user-prompt3 after advancing 1 line.
+    accept scale-raw.
+    move scale-raw to scale-chk.
+    inspect scale-chk replacing all space by zero.
+    if scale-raw is equal to spaces or scale-chk is not numeric
+        write out-line from user-tryagain after advancing 1 line
+        perform s1-get-first-scale
+    else
+        move scale-raw to first-scale
+        if first-scale is greater than 6
+            write out-line from user-tryagain after advancing 1 line
+            perform s1-get-first-scale
+        end-if
+    end-if.
+
+s1-get-second-scale.
+    write out-line from user-prompt4 after advancing 1 line.
+    accept scale-raw.
+    move scale-raw to scale-chk.
+    inspect scale-chk replacing all space by zero.
+    if scale-raw is equal to spaces or scale-chk is not numeric
+        write out-line from user-tryagain after advancing 1 line
+        perform s1-get-second-scale
+    else
+        move scale-raw to second-scale
+        if second-scale is greater than 6
+            write out-line from user-tryagain after advancing 1 line
+            perform s1-get-second-scale
+        end-if
+    end-if.
+
 s2.
     *> display the answer once calculation is complete
+    compute disp-product rounded = product / (10 ** total-scale).
     display " ".
     display "The product of the multiplication is: " product.
+    if total-scale is greater than zero
+        display "The scaled product (" total-scale " decimal places) is: "
+            disp-product
+    end-if.
+    if overflow-detected
+        display "*** OVERFLOW - CALCULATION STOPPED ***"
+    end-if.
     perform s3.
 
 s3.   
@@ -85,16 +511,30 @@ s3.
     end-if.
 
 s4.
+    move firstInt to tr-first.
+    move secondInt to tr-second.
+
     divide firstInt by 2 giving tempVal remainder remainVal.
     if remainVal is not equal to zero then
         compute product = product + secondInt
-    end-if. 
+            on size error
+                set overflow-detected to true
+        end-compute
+    end-if.
+
+    if trace-mode
+        move remainVal to tr-remain
+        move product to tr-product
+        write out-line from trace-line after advancing 1 line
+    end-if.
 
     compute firstInt = firstInt / 2.
-    compute secondInt = secondInt * 2.
-    
+    compute secondInt = secondInt * 2
+        on size error
+            set overflow-detected to true
+    end-compute.
+
 finish.
     display " ".
     display "goodbye.".
     close standard-output.
-stop run.
