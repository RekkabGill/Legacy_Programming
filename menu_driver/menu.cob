@@ -0,0 +1,71 @@
+*> Name: Rekkab Gill (rekkab@uoguelph.ca)
+*> File: menu.cob
+*> Top-level driver so an operator can reach both calculators from a
+*> single session instead of exiting one binary to launch the other.
+*> How to Compile:
+*>   cobc -x -free -Wall -o menu menu.cob \
+*>       ../babylonian_square_roots_cobol/sqrtbabyex.cob \
+*>       ../babylonian_square_roots_cobol/exfun.cob \
+*>       ../russian_peasant_multiplication/Cobol/cobol_nrecursive.cob
+*> How to use: pick 1, 2 or 3 from the menu. Options 1 and 2 CALL
+*> straight into sqrtbabyex's and a4's own procedure divisions, so
+*> once you exit either calculator you land back on this menu.
+
+identification division.
+program-id. menu.
+environment division.
+input-output section.
+file-control.
+     select standard-output assign to display.
+data division.
+file section.
+fd standard-output.
+     01 out-line picture x(80).
+working-storage section.
+77 menu-choice picture x(50).
+01 menu-title.
+    02 filler picture x(9) value spaces.
+    02 filler picture x(29) value 'legacy calculator front end'.
+01 menu-option1.
+    02 filler picture x(45) value '1. Square root approximation'.
+01 menu-option2.
+    02 filler picture x(45) value '2. Russian peasant multiplication'.
+01 menu-option3.
+    02 filler picture x(45) value '3. Exit'.
+01 menu-prompt.
+    02 filler picture x(30) value 'Enter your choice (1-3): '.
+01 menu-tryagain.
+    02 filler picture x(20) value 'Please Try Again.'.
+
+procedure division.
+    open output standard-output.
+
+mainloop.
+    write out-line from menu-title after advancing 2 lines.
+    write out-line from menu-option1 after advancing 2 line.
+    write out-line from menu-option2 after advancing 1 line.
+    write out-line from menu-option3 after advancing 1 line.
+    write out-line from menu-prompt after advancing 2 line.
+    accept menu-choice.
+
+    if menu-choice is equal to "1"
+        call "sqrtbabyex"
+        perform mainloop
+    else
+        if menu-choice is equal to "2"
+            call "a4"
+            perform mainloop
+        else
+            if menu-choice is equal to "3"
+                perform finish
+            else
+                write out-line from menu-tryagain after advancing 1 line
+                perform mainloop
+            end-if
+        end-if
+    end-if.
+
+finish.
+    display "goodbye.".
+    close standard-output.
+    goback.
