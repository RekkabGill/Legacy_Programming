@@ -0,0 +1,128 @@
+*> Name: Rekkab Gill (rekkab@uoguelph.ca)
+*> File: sqrtqa.cob
+*> Reconciliation job for the square root audit trail.
+*> How to Compile: cobc -x -free -Wall sqrtqa.cob
+*> How to use: run after a batch of sqrtbabyex has built up AUDIT-LOG.DAT.
+*> Every logged in-z/y pair is recomputed with COBOL's own intrinsic
+*> FUNCTION SQRT and compared back against what EXFUN reported. Any
+*> pair whose difference exceeds the tolerance is written to
+*> SQRT-QA.DAT so the two approximations can be reconciled by hand.
+*>
+*> modifications:
+*> (none yet)
+
+identification division.
+program-id. sqrtqa.
+environment division.
+input-output section.
+file-control.
+     select standard-output assign to display.
+     select audit-in assign to "AUDIT-LOG.DAT"
+         organization is line sequential
+         file status is audit-in-status.
+     select qa-report assign to "SQRT-QA.DAT"
+         organization is line sequential
+         file status is qa-report-status.
+data division.
+file section.
+fd standard-output.
+     01 out-line picture x(80).
+fd audit-in.
+     01 audit-in-record.
+         02 ain-seq  picture zzzzz9.
+         02 filler   picture x(2).
+         02 ain-in-z picture -(11)9.9(6).
+         02 filler   picture x(2).
+         02 ain-y    picture z(11)9.9(6).
+fd qa-report.
+     01 qa-report-line picture x(100).
+working-storage section.
+77 audit-in-status picture x(2).
+77 qa-report-status picture x(2).
+77 audit-in-eof-sw picture x(1) value 'n'.
+    88 audit-in-eof value 'y'.
+77 in-z picture s9(10)v9(6) sign leading separate.
+77 y picture 9(11)v9(6).
+77 magnitude picture 9(10)v9(6).
+77 expected-y picture 9(11)v9(6).
+77 diff picture s9(11)v9(6).
+77 tolerance picture 9v9(6) value 0.0001.
+77 checked-count picture 9(6) value zero.
+77 mismatch-count picture 9(6) value zero.
+01 title-line.
+    02 filler picture x(9) value spaces.
+    02 filler picture x(28) value 'sqrt audit reconciliation'.
+01 qa-detail.
+    02 filler   picture x value space.
+    02 qa-seq   picture zzzzz9.
+    02 filler   picture x(2) value spaces.
+    02 qa-in-z  picture -(11)9.9(6).
+    02 filler   picture x(2) value spaces.
+    02 qa-y     picture z(11)9.9(6).
+    02 filler   picture x(2) value spaces.
+    02 qa-expected picture z(11)9.9(6).
+    02 filler   picture x(2) value spaces.
+    02 qa-diff  picture -(11)9.9(6).
+01 qa-summary.
+    02 filler picture x(20) value 'records checked: '.
+    02 qas-checked picture zzzzz9.
+    02 filler picture x(10) value spaces.
+    02 filler picture x(20) value 'mismatches found: '.
+    02 qas-mismatch picture zzzzz9.
+procedure division.
+    open output standard-output.
+    write out-line from title-line after advancing 2 lines.
+
+    open input audit-in.
+    if audit-in-status is not equal to "00"
+        display "AUDIT-LOG.DAT not found - nothing to reconcile."
+        close standard-output
+        goback
+    end-if.
+    open output qa-report.
+
+    perform read-audit-record.
+    perform check-audit-record until audit-in-eof.
+
+    close audit-in.
+    close qa-report.
+
+    move checked-count to qas-checked.
+    move mismatch-count to qas-mismatch.
+    write out-line from qa-summary after advancing 2 line.
+    close standard-output.
+    goback.
+
+read-audit-record.
+    read audit-in
+        at end set audit-in-eof to true
+    end-read.
+
+check-audit-record.
+    move ain-in-z to in-z.
+    move ain-y to y.
+    add 1 to checked-count.
+
+    if in-z is less than zero
+        compute magnitude = - in-z
+    else
+        compute magnitude = in-z
+    end-if.
+    compute expected-y rounded = function sqrt(magnitude).
+
+    compute diff = expected-y - y.
+    if diff is less than zero
+        compute diff = - diff
+    end-if.
+
+    if diff is greater than tolerance
+        add 1 to mismatch-count
+        move ain-seq to qa-seq
+        move in-z to qa-in-z
+        move y to qa-y
+        move expected-y to qa-expected
+        move diff to qa-diff
+        write qa-report-line from qa-detail
+    end-if.
+
+    perform read-audit-record.
