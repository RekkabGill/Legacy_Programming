@@ -4,6 +4,18 @@
 *> CIS3190 Assignment 3 Cobol
 *> How to Compile: cobc -m -free -Wall exfun.cob
 *> How to use: This is an external function to be used with sqrtbabyex.cob
+*>
+*> modifications:
+*> - s2 now stops as soon as consecutive approximations settle inside
+*>   tolerance instead of always burning all 1000 passes, and the
+*>   iterations actually used are handed back through iterCount so a
+*>   caller can tell a cheap input from one that dragged.
+*> - the 1000-pass ceiling is now caller-configurable through maxIter;
+*>   a caller that passes zero still gets the old default of 1000.
+*> - iterCount was reporting one more pass than s2 actually ran: the
+*>   varying clause bumps k past the pass that flipped converged
+*>   before the until test stops the loop, so the non-ceiling branch
+*>   now reports k - 1.
 
 identification division.
 program-id. exfun.
@@ -14,32 +26,59 @@ working-storage section.
 77 k    picture s9999.
 77 x    picture 9(11)v9(6).
 77 temp picture S9(11)v9(6).
+77 diff picture s9(11)v9(9).
+77 tolerance picture 9v9(9) value 0.000000001.
+77 converged-sw picture x(1) value 'n'.
+    88 converged value 'y'.
 linkage section.
 77 inpZ picture s9(10)v9(6) sign leading separate.
 77 yVar    picture 9(11)v9(6).
+77 iterCount picture 9(4).
+77 maxIter picture 9(4).
 
-procedure division using inpZ, yVar.
+procedure division using inpZ, yVar, iterCount, maxIter.
 
 *> calculations for the square root:
 s1.
     move inpZ to z.
     divide 2 into z giving x rounded.
+    move 'n' to converged-sw.
 
-    *> Loop statement
+    if maxIter is equal to zero
+        move 1000 to maxIter
+    end-if.
+
+    *> Loop statement - breaks out early once s2 flags convergence
     perform s2 varying k from 1 by 1
-        until k is greater than 1000.
-    
-s2. 
+        until k is greater than maxIter or converged.
+
+    if k is greater than maxIter
+        move maxIter to iterCount
+    else
+        compute iterCount = k - 1
+    end-if.
+
+s2.
     compute yVar rounded = 0.5 * (x + z / x).
     subtract x from yVar giving temp.
 
-    if temp is less than zero then 
+    if temp is less than zero then
         compute temp = - temp
     end-if.
 
+    compute diff = temp / (yVar + x).
+
+    if diff is less than zero then
+        compute diff = - diff
+    end-if.
+
+    if diff is less than tolerance
+        set converged to true
+    end-if.
+
     if temp / (yVar + x) is greater than zero then
         move yVar to x
     end-if.
 
 done.
-goback.
\ No newline at end of file
+goback.
