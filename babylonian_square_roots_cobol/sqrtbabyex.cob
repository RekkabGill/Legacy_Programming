@@ -5,7 +5,49 @@
 *> How to Compile: cobc -x -free -Wall sqrtbabyex.cob
 *> How to use: enter any valid non-negative integer and program will
 *> output the approximation. The program will ask if you want to continue
-*> after each approximation. Enter "no" or "yes" in lowercase only.  
+*> after each approximation. Enter "no" or "yes" in lowercase only.
+*>
+*> modifications:
+*> - added batch mode: if TRANS-IN.DAT is present it is read for a
+*>   day's worth of values instead of prompting at the terminal.
+*> - every calculation is now appended to AUDIT-LOG.DAT so a figure
+*>   we reported can be traced back to the input that produced it.
+*> - exfun now hands back the iterations it actually used, and that
+*>   count is printed alongside the result.
+*> - zero is now a valid input (root is zero, no call to exfun needed)
+*>   and a negative input reports the root of its magnitude flagged
+*>   with an "i" instead of being rejected as invalid input.
+*> - swapped the final stop run for a goback so this program can also
+*>   be CALLed in-place from the driver menu, not just run standalone.
+*> - the last in-z/y pair processed and a running count are now
+*>   checkpointed to RESTART.DAT after every calculation, and a batch
+*>   run offers to resume from that checkpoint on start-up instead of
+*>   reprocessing records that already made it into the audit log.
+*> - finish now prints a session summary (count of calculations and
+*>   the smallest/largest number seen) so an operator does not have
+*>   to count lines in the audit log by hand.
+*> - the operator can now cap exfun's iteration ceiling at start-up
+*>   instead of always taking the built-in default of 1000 passes.
+*> - this program is CALLed repeatedly from the driver menu, so the
+*>   session counters are now reset at start-up instead of relying on
+*>   working-storage values that only apply on the first load.
+*> - restart handling only makes sense for an unattended batch run, so
+*>   check-restart moved out of the always-runs-first mainline into the
+*>   batch branch, and it now resumes automatically instead of
+*>   prompting - an overnight job has nobody at the terminal to answer
+*>   a yes/no. a clean finish now also clears RESTART.DAT so a later
+*>   run is not offered a stale checkpoint from a run that already
+*>   completed normally.
+*> - trans-eof-sw and audit-eof-sw are now reset at start-up along with
+*>   the other session state, so a second CALL from the driver menu
+*>   does not find both switches already tripped from the previous
+*>   call and skip the whole transaction file.
+*> - the checkpoint now tracks its own count of records read from
+*>   TRANS-IN.DAT (trans-seq) instead of borrowing the audit log's
+*>   sequence number, which also counts interactive calculations and
+*>   any history already on the log - a resume was skipping too many
+*>   or too few records whenever that global count did not line up
+*>   with how far the current batch file had actually gotten.
 
 identification division.
 program-id. sqrtbabyex.
@@ -13,14 +55,62 @@ environment division.
 input-output section.
 file-control.
      select standard-output assign to display.
+     select trans-file assign to "TRANS-IN.DAT"
+         organization is line sequential
+         file status is trans-status.
+     select audit-file assign to "AUDIT-LOG.DAT"
+         organization is line sequential
+         file status is audit-status.
+     select restart-file assign to "RESTART.DAT"
+         organization is line sequential
+         file status is restart-status.
 data division.
 file section.
 fd standard-output.
      01 out-line  picture x(80).
+fd trans-file.
+     01 trans-record.
+         02 trans-in-z picture s9(10)v9(6) sign leading separate.
+fd audit-file.
+     01 audit-line picture x(80).
+fd restart-file.
+     01 restart-record.
+         02 rst-count picture 9(6).
+         02 rst-in-z  picture s9(10)v9(6) sign leading separate.
+         02 rst-y     picture 9(11)v9(6).
 working-storage section.
 77 y    picture 9(11)v9(6).
+77 iter-count picture 9(4).
+77 pos-z picture s9(10)v9(6) sign leading separate.
 77 userAns picture x(50).
 77 in-z     picture s9(10)v9(6) sign leading separate.
+77 trans-status picture x(2).
+77 batch-sw picture x(1) value 'n'.
+    88 batch-mode value 'y'.
+77 trans-eof-sw picture x(1) value 'n'.
+    88 trans-eof value 'y'.
+77 audit-status picture x(2).
+77 audit-seq picture 9(6) value zero.
+77 audit-eof-sw picture x(1) value 'n'.
+    88 audit-eof value 'y'.
+77 restart-status picture x(2).
+77 resume-count picture 9(6) value zero.
+77 skip-count picture 9(6) value zero.
+77 trans-seq picture 9(6) value zero.
+77 session-calcs picture 9(6) value zero.
+77 min-in-z picture s9(10)v9(6) sign leading separate.
+77 max-in-z picture s9(10)v9(6) sign leading separate.
+77 first-calc-sw picture x(1) value 'y'.
+    88 first-calc value 'y'.
+77 max-iter picture 9(4) value zero.
+77 max-iter-raw picture x(6).
+77 max-iter-chk picture x(6).
+01 audit-detail.
+    02 aud-seq  picture zzzzz9.
+    02 filler   picture x(2) value spaces.
+    02 aud-in-z picture -(11)9.9(6).
+    02 filler   picture x(2) value spaces.
+    02 aud-y    picture z(11)9.9(6).
 01 title-line.
     02 filler picture x(9) value spaces.
     02 filler picture x(26) value 'square root approximation'.
@@ -32,27 +122,241 @@ working-storage section.
     02 filler picture x(6) value 'number'.
     02 filler picture x(15) value spaces.
     02 filler picture x(11) value 'square root'.
+    02 filler picture x(6) value spaces.
+    02 filler picture x(10) value 'iterations'.
 01 underline-2.
     02 filler picture x(20) value ' -------------------'.
     02 filler picture x(5) value spaces.
     02 filler picture x(19) value '------------------'.
+    02 filler picture x(2) value spaces.
+    02 filler picture x(10) value '----------'.
 01 print-line.
     02 filler picture x value space.
     02 out-z  picture z(11)9.9(6).
     02 filler picture x(5) value spaces.
     02 out-y  picture z(11)9.9(6).
-01 error-mess.
+    02 filler picture x(5) value spaces.
+    02 out-iter picture zzz9.
+01 imaginary-line.
     02 filler picture x value space.
-    02 ot-z   picture -(11)9.9(6).
-    02 filler picture x(21) value '        invalid input'.
+    02 imz-z  picture -(11)9.9(6).
+    02 filler picture x(5) value spaces.
+    02 imz-y  picture z(11)9.9(6).
+    02 filler picture x value 'i'.
+    02 filler picture x(4) value spaces.
+    02 imz-iter picture zzz9.
+    02 filler picture x(12) value ' (imaginary)'.
 01 user-prompt.
     02 filler picture x(30) value 'Please enter a valid number: '.
 01 user-question.
     02 filler picture x(40) value 'Would you like to continue? (yes/no): '.
 01 user-tryagain.
     02 filler picture x(20) value 'Please Try Again.'.
+01 checkpoint-found-mess.
+    02 filler picture x(50) value
+        'A checkpoint was found from a previous run.'.
+01 summary-title.
+    02 filler picture x(30) value 'session summary'.
+01 summary-count.
+    02 filler picture x(23) value 'calculations this run: '.
+    02 sum-count picture zzzzz9.
+01 summary-min.
+    02 filler picture x(23) value 'smallest number seen:  '.
+    02 sum-min picture -(11)9.9(6).
+01 summary-max.
+    02 filler picture x(23) value 'largest number seen:   '.
+    02 sum-max picture -(11)9.9(6).
+01 max-iter-question.
+    02 filler picture x(50) value
+        'Maximum iterations to allow (0 = default 1000): '.
 procedure division.
+    move zero to session-calcs.
+    move zero to min-in-z.
+    move zero to max-in-z.
+    move 'y' to first-calc-sw.
+    move 'n' to trans-eof-sw.
+    move 'n' to audit-eof-sw.
+    move zero to trans-seq.
+
     open output standard-output.
+    perform open-audit-file.
+    perform open-trans-file.
+
+    if batch-mode
+        move zero to max-iter
+        perform check-restart
+        perform batch-run
+        perform finish
+    else
+        perform ask-max-iter
+        perform s1
+    end-if.
+
+    goback.
+
+ask-max-iter.
+    *> lets an operator dealing with a stubborn input raise the
+    *> ceiling, or a batch job that only wants a quick estimate
+    *> lower it - zero keeps exfun's own default of 1000
+    write out-line from max-iter-question after advancing 1 line.
+    accept max-iter-raw.
+    move max-iter-raw to max-iter-chk.
+    inspect max-iter-chk replacing all space by zero.
+    if max-iter-raw is equal to spaces
+        move zero to max-iter
+    else
+        if max-iter-chk is not numeric
+            write out-line from user-tryagain after advancing 1 line
+            perform ask-max-iter
+        else
+            move max-iter-raw to max-iter
+        end-if
+    end-if.
+
+check-restart.
+    *> if a checkpoint exists from an interrupted run, skip straight
+    *> past the records that already made it into the log. an
+    *> unattended overnight run has nobody at the terminal to answer a
+    *> resume prompt, so this resumes automatically rather than asking
+    move zero to resume-count.
+    open input restart-file.
+    if restart-status = "00"
+        read restart-file
+        if restart-status = "00"
+            display checkpoint-found-mess
+            display '  last value processed: ' rst-in-z ' (#' rst-count ')'
+            display '  resuming automatically from the checkpoint.'
+            move rst-count to resume-count
+        end-if
+        close restart-file
+    end-if.
+
+write-restart.
+    *> keep only the latest checkpoint - this file is small on purpose.
+    *> rst-count is how many TRANS-IN.DAT records this batch run has
+    *> read, not the audit log's own sequence number, so a resume
+    *> skips exactly the records this run already consumed
+    open output restart-file.
+    move trans-seq to rst-count.
+    move in-z to rst-in-z.
+    move y to rst-y.
+    write restart-record.
+    close restart-file.
+
+clear-restart.
+    *> a clean finish means there is nothing left to resume from, so
+    *> the checkpoint is cleared rather than left behind to be offered
+    *> as a stale resume point on the next run
+    open output restart-file.
+    close restart-file.
+
+open-trans-file.
+    *> a transaction file queued up for an overnight run takes
+    *> priority over sitting at the terminal typing values in
+    open input trans-file.
+    if trans-status = "00"
+        set batch-mode to true
+    else
+        move 'n' to batch-sw
+    end-if.
+
+open-audit-file.
+    *> the sequence number has to keep climbing across runs, so
+    *> count what is already on the log before we append to it
+    open input audit-file.
+    if audit-status = "00"
+        perform count-audit-record until audit-eof
+        close audit-file
+    end-if.
+
+    open extend audit-file.
+    if audit-status is not equal to "00"
+        open output audit-file
+    end-if.
+
+count-audit-record.
+    read audit-file
+        at end set audit-eof to true
+        not at end add 1 to audit-seq
+    end-read.
+
+write-audit.
+    add 1 to audit-seq.
+    move audit-seq to aud-seq.
+    move in-z to aud-in-z.
+    move y to aud-y.
+    write audit-line from audit-detail.
+    perform write-restart.
+
+    add 1 to session-calcs.
+    if first-calc
+        move in-z to min-in-z
+        move in-z to max-in-z
+        move 'n' to first-calc-sw
+    else
+        if in-z is less than min-in-z
+            move in-z to min-in-z
+        end-if
+        if in-z is greater than max-in-z
+            move in-z to max-in-z
+        end-if
+    end-if.
+
+batch-run.
+    write out-line from title-line after advancing 2 lines.
+    write out-line from under-line after advancing 1 line.
+    write out-line from col-heads after advancing 1 line.
+    write out-line from underline-2 after advancing 1 line.
+
+    perform read-trans-record.
+    if resume-count is greater than zero
+        perform skip-trans-record varying skip-count from 1 by 1
+            until skip-count > resume-count or trans-eof
+    end-if.
+    perform batch-calc until trans-eof.
+
+    close trans-file.
+
+read-trans-record.
+    read trans-file
+        at end set trans-eof to true
+        not at end add 1 to trans-seq
+    end-read.
+
+skip-trans-record.
+    perform read-trans-record.
+
+batch-calc.
+    move trans-in-z to in-z.
+
+    if in-z is equal to zero then
+        move zero to y
+        move zero to iter-count
+        move in-z to out-z
+        move y to out-y
+        move iter-count to out-iter
+        write out-line from print-line after advancing 1 line
+        perform write-audit
+    else
+        if in-z is greater than zero then
+            call "exfun" using in-z, y, iter-count, max-iter
+            move in-z to out-z
+            move y to out-y
+            move iter-count to out-iter
+            write out-line from print-line after advancing 1 line
+            perform write-audit
+        else
+            compute pos-z = - in-z
+            call "exfun" using pos-z, y, iter-count, max-iter
+            move in-z to imz-z
+            move y to imz-y
+            move iter-count to imz-iter
+            write out-line from imaginary-line after advancing 1 line
+            perform write-audit
+        end-if
+    end-if.
+
+    perform read-trans-record.
 
 s1.
     *> prompt the user for input   
@@ -64,27 +368,46 @@ s1.
     write out-line from col-heads after advancing 1 line.
     write out-line from underline-2 after advancing 1 line.
 
-    
-    if in-z is greater than zero then
 
-        *> call the external function
-        call "exfun" using in-z, y
+    if in-z is equal to zero then
+        *> zero is a perfectly good input - its root is zero
+        move zero to y
+        move zero to iter-count
         perform s2
 
-    else 
-        *> error detected, try again
-        move in-z to ot-z
-        write out-line from error-mess after advancing 1 line
-        write out-line from user-tryagain after advancing 2 line
-        perform s1 
+    else
+        if in-z is greater than zero then
+
+            *> call the external function
+            call "exfun" using in-z, y, iter-count, max-iter
+            perform s2
 
+        else
+            *> negative input - report the root of the magnitude,
+            *> flagged as an imaginary result rather than rejected
+            perform s2-imaginary
+
+        end-if
     end-if.
 
 s2.
-       *> print out the results of the calculation 
+       *> print out the results of the calculation
        move in-z to out-z.
        move y to out-y.
+       move iter-count to out-iter.
        write out-line from print-line after advancing 1 line.
+       perform write-audit.
+       perform s3.
+
+s2-imaginary.
+       *> print the root of the magnitude, flagged with an "i"
+       compute pos-z = - in-z.
+       call "exfun" using pos-z, y, iter-count, max-iter.
+       move in-z to imz-z.
+       move y to imz-y.
+       move iter-count to imz-iter.
+       write out-line from imaginary-line after advancing 1 line.
+       perform write-audit.
        perform s3.
 
 s3.
@@ -104,6 +427,19 @@ s3.
     end-if.
     
 finish.
+    display ' '.
+    display summary-title.
+    if session-calcs is greater than zero
+        move session-calcs to sum-count
+        display summary-count
+        move min-in-z to sum-min
+        display summary-min
+        move max-in-z to sum-max
+        display summary-max
+    else
+        display 'no calculations were performed this run.'
+    end-if.
+    perform clear-restart.
     close standard-output.
+    close audit-file.
     display 'goodbye.'.
-stop run.
